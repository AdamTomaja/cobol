@@ -1,12 +1,276 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-audit-status.
+           SELECT CHKPT-FILE ASSIGN TO "HELLOCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-chkpt-status.
+           SELECT MSG-FILE ASSIGN TO "MSGFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-msg-status.
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+       FD  CHKPT-FILE.
+       COPY CHKPTREC.
+       FD  MSG-FILE.
+       COPY MSGREC.
        WORKING-STORAGE SECTION.
-       77 ws-a pic x.
+       COPY WSHEADER.
+       COPY VALIDOPR.
+       77 ws-a pic x value space.
+           88 ws-valid-selection VALUES "1" "2" "3" "4" "X".
+       77 ws-exit-flag pic x value "N".
+           88 ws-exit-requested VALUE "Y".
+       77 ws-abort-flag pic x value "N".
+           88 ws-abort-requested VALUE "Y".
+       77 ws-operator-id pic x(8) value spaces.
+       77 ws-operator-valid pic x value "N".
+           88 ws-operator-is-valid VALUE "Y".
+       77 ws-opr-idx pic 9(2).
+       77 ws-operator-retry-count pic 9(2) value 0.
+       77 ws-selection-retry-count pic 9(2) value 0.
+       77 ws-audit-status pic xx.
+       77 ws-audit-run-type pic x(5) value "START".
+       77 ws-chkpt-status pic xx.
+       77 ws-greet-flag pic x value "N".
+           88 ws-greet-done VALUE "Y".
+       77 ws-extract-flag pic x value "N".
+           88 ws-extract-done VALUE "Y".
+       77 ws-recon-flag pic x value "N".
+           88 ws-recon-stage-done VALUE "Y".
+       77 ws-reports-flag pic x value "N".
+           88 ws-reports-done VALUE "Y".
+       77 ws-stage-name pic x(8).
+       77 ws-msg-status pic xx.
+       77 ws-msg-count pic 9(2) value 0.
+       77 ws-msg-idx pic 9(2).
+       77 ws-msg-lookup-num pic 9(3).
+       77 ws-msg-out pic x(60).
+       01 ws-msg-table.
+           05 ws-msg-entry OCCURS 20 TIMES.
+               10 ws-msg-num-tbl  pic 9(3).
+               10 ws-msg-text-tbl pic x(60).
        PROCEDURE DIVISION.
-       DISPLAY "Hello, how are You?".
-       ACCEPT ws-a;
-       DISPLAY "Program finished".
+       ACCEPT WS-HDR-RUN-DATE FROM DATE YYYYMMDD.
+       ACCEPT WS-HDR-RUN-TIME FROM TIME.
+       MOVE "DAY1" TO WS-HDR-SHIFT-ID.
+       PERFORM LOAD-MESSAGES.
+       PERFORM LOAD-CHECKPOINT.
+       PERFORM GET-VALID-OPERATOR.
+       IF ws-greet-done
+           DISPLAY "Resuming start-of-day sequence for operator "
+               ws-operator-id " - greeting already acknowledged."
+       ELSE
+           DISPLAY "Operator ID: " ws-operator-id
+           DISPLAY WS-HDR-COMPANY-ID " shift " WS-HDR-SHIFT-ID
+               " - run date " WS-HDR-RUN-DATE " time " WS-HDR-RUN-TIME
+           MOVE 1 TO ws-msg-lookup-num
+           PERFORM GET-MESSAGE
+           DISPLAY ws-msg-out
+           PERFORM WRITE-CHECKPOINT-GREET
+           PERFORM WRITE-AUDIT-RECORD
+       END-IF.
+       PERFORM MENU-LOOP UNTIL ws-exit-requested.
+       IF ws-abort-requested
+           MOVE 16 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF.
+       MOVE 2 TO ws-msg-lookup-num.
+       PERFORM GET-MESSAGE.
+       DISPLAY ws-msg-out.
        STOP RUN.
+
+       GET-VALID-OPERATOR.
+       MOVE 0 TO ws-operator-retry-count.
+       DISPLAY "Enter operator ID: " WITH NO ADVANCING.
+       ACCEPT ws-operator-id.
+       PERFORM VALIDATE-OPERATOR.
+       PERFORM UNTIL ws-operator-is-valid
+               OR ws-operator-retry-count >= 5
+           ADD 1 TO ws-operator-retry-count
+           DISPLAY "Invalid operator ID - not on the authorized list."
+           DISPLAY "Enter operator ID: " WITH NO ADVANCING
+           ACCEPT ws-operator-id
+           PERFORM VALIDATE-OPERATOR
+       END-PERFORM.
+       IF NOT ws-operator-is-valid
+           DISPLAY "Too many invalid operator ID attempts - aborting."
+           MOVE 16 TO RETURN-CODE
+           MOVE "LOCK" TO ws-audit-run-type
+           MOVE "L" TO ws-a
+           PERFORM WRITE-AUDIT-RECORD
+           STOP RUN
+       END-IF.
+
+       VALIDATE-OPERATOR.
+       MOVE "N" TO ws-operator-valid.
+       PERFORM VARYING ws-opr-idx FROM 1 BY 1
+               UNTIL ws-opr-idx > WS-VALID-OPERATOR-CNT
+           IF ws-operator-id = WS-VALID-OPERATOR-TBL (ws-opr-idx)
+               SET ws-operator-is-valid TO TRUE
+           END-IF
+       END-PERFORM.
+
+       MENU-LOOP.
+       PERFORM SHOW-MENU.
+       PERFORM GET-VALID-SELECTION.
+       EVALUATE ws-a
+           WHEN "1"
+               CALL "EXTRACT"
+               MOVE "EXTRACT" TO ws-stage-name
+               PERFORM WRITE-CHECKPOINT-STAGE
+               SET ws-extract-done TO TRUE
+           WHEN "2"
+               CALL "RECON"
+               MOVE "RECON" TO ws-stage-name
+               PERFORM WRITE-CHECKPOINT-STAGE
+               SET ws-recon-stage-done TO TRUE
+           WHEN "3"
+               CALL "REPORTS"
+               MOVE "REPORTS" TO ws-stage-name
+               PERFORM WRITE-CHECKPOINT-STAGE
+               SET ws-reports-done TO TRUE
+           WHEN "4"
+               SET ws-exit-requested TO TRUE
+           WHEN "X"
+               SET ws-exit-requested TO TRUE
+               SET ws-abort-requested TO TRUE
+       END-EVALUATE.
+
+       GET-VALID-SELECTION.
+       MOVE 0 TO ws-selection-retry-count.
+       ACCEPT ws-a.
+       PERFORM UNTIL ws-valid-selection
+               OR ws-selection-retry-count >= 5
+           ADD 1 TO ws-selection-retry-count
+           DISPLAY "Invalid selection - please enter 1, 2, 3, 4, or X."
+           DISPLAY "Enter selection: " WITH NO ADVANCING
+           ACCEPT ws-a
+       END-PERFORM.
+       IF NOT ws-valid-selection
+           DISPLAY "Too many invalid selections - aborting the day."
+           MOVE "X" TO ws-a
+       END-IF.
+
+       WRITE-AUDIT-RECORD.
+       ACCEPT WS-HDR-RUN-TIME FROM TIME.
+       OPEN EXTEND AUDIT-FILE.
+       IF ws-audit-status = "35"
+           OPEN OUTPUT AUDIT-FILE
+       END-IF.
+       MOVE WS-HDR-RUN-DATE TO AUD-RUN-DATE.
+       MOVE WS-HDR-RUN-TIME TO AUD-RUN-TIME.
+       MOVE ws-operator-id TO AUD-OPERATOR-ID.
+       MOVE ws-a TO AUD-RESPONSE.
+       MOVE RETURN-CODE TO AUD-RETURN-STATUS.
+       MOVE ws-audit-run-type TO AUD-RUN-TYPE.
+       WRITE AUDIT-RECORD.
+       CLOSE AUDIT-FILE.
+
+       LOAD-CHECKPOINT.
+       OPEN INPUT CHKPT-FILE.
+       IF ws-chkpt-status = "00"
+           PERFORM UNTIL ws-chkpt-status = "10"
+               READ CHKPT-FILE
+                   AT END
+                       MOVE "10" TO ws-chkpt-status
+                   NOT AT END
+                     IF CKP-RUN-DATE = WS-HDR-RUN-DATE
+                       EVALUATE CKP-STAGE
+                         WHEN "GREET"
+                           SET ws-greet-done TO TRUE
+                         WHEN "EXTRACT"
+                           SET ws-extract-done TO TRUE
+                         WHEN "RECON"
+                           SET ws-recon-stage-done TO TRUE
+                         WHEN "REPORTS"
+                           SET ws-reports-done TO TRUE
+                       END-EVALUATE
+                     END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CHKPT-FILE
+       END-IF.
+
+       WRITE-CHECKPOINT-GREET.
+       MOVE "GREET" TO ws-stage-name.
+       PERFORM WRITE-CHECKPOINT-STAGE.
+
+       WRITE-CHECKPOINT-STAGE.
+       OPEN EXTEND CHKPT-FILE.
+       IF ws-chkpt-status = "35"
+           OPEN OUTPUT CHKPT-FILE
+       END-IF.
+       MOVE WS-HDR-RUN-DATE TO CKP-RUN-DATE.
+       MOVE ws-stage-name TO CKP-STAGE.
+       MOVE ws-operator-id TO CKP-OPERATOR-ID.
+       MOVE "C" TO CKP-STATUS.
+       WRITE CHECKPOINT-RECORD.
+       CLOSE CHKPT-FILE.
+
+       LOAD-MESSAGES.
+       OPEN INPUT MSG-FILE.
+       IF ws-msg-status = "00"
+           PERFORM UNTIL ws-msg-status = "10"
+                   OR ws-msg-count = 20
+               READ MSG-FILE
+                   AT END
+                       MOVE "10" TO ws-msg-status
+                   NOT AT END
+                       ADD 1 TO ws-msg-count
+                       MOVE MSG-NUM TO ws-msg-num-tbl (ws-msg-count)
+                       MOVE MSG-TEXT TO ws-msg-text-tbl (ws-msg-count)
+               END-READ
+           END-PERFORM
+           CLOSE MSG-FILE
+       END-IF.
+
+       GET-MESSAGE.
+       MOVE SPACES TO ws-msg-out.
+       PERFORM VARYING ws-msg-idx FROM 1 BY 1
+               UNTIL ws-msg-idx > ws-msg-count
+           IF ws-msg-num-tbl (ws-msg-idx) = ws-msg-lookup-num
+               MOVE ws-msg-text-tbl (ws-msg-idx) TO ws-msg-out
+           END-IF
+       END-PERFORM.
+       IF ws-msg-out = SPACES
+           EVALUATE ws-msg-lookup-num
+               WHEN 1
+                   MOVE "Hello, how are You?" TO ws-msg-out
+               WHEN 2
+                   MOVE "Program finished" TO ws-msg-out
+               WHEN OTHER
+                   MOVE "(message text unavailable)" TO ws-msg-out
+           END-EVALUATE
+       END-IF.
+
+       SHOW-MENU.
+       DISPLAY "=========================================".
+       DISPLAY " START OF DAY - BATCH WINDOW LAUNCH MENU ".
+       DISPLAY "=========================================".
+       IF ws-extract-done
+           DISPLAY " 1. Run extract                 [DONE]"
+       ELSE
+           DISPLAY " 1. Run extract"
+       END-IF.
+       IF ws-recon-stage-done
+           DISPLAY " 2. Run recon                   [DONE]"
+       ELSE
+           DISPLAY " 2. Run recon"
+       END-IF.
+       IF ws-reports-done
+           DISPLAY " 3. Run reports                 [DONE]"
+       ELSE
+           DISPLAY " 3. Run reports"
+       END-IF.
+       DISPLAY " 4. Exit".
+       DISPLAY " X. Abort the day".
+       DISPLAY "-----------------------------------------".
+       DISPLAY "Enter selection: " WITH NO ADVANCING.
