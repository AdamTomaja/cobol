@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ENDOFDAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-audit-status.
+           SELECT MSG-FILE ASSIGN TO "MSGFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-msg-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+       FD  MSG-FILE.
+       COPY MSGREC.
+       WORKING-STORAGE SECTION.
+       COPY WSHEADER.
+       COPY VALIDOPR.
+       77 ws-audit-status pic xx.
+       77 ws-audit-run-type pic x(5) value "STOP".
+       77 ws-operator-id pic x(8) value spaces.
+       77 ws-operator-valid pic x value "N".
+           88 ws-operator-is-valid VALUE "Y".
+       77 ws-opr-idx pic 9(2).
+       77 ws-msg-status pic xx.
+       77 ws-msg-count pic 9(2) value 0.
+       77 ws-msg-idx pic 9(2).
+       77 ws-msg-lookup-num pic 9(3).
+       77 ws-msg-out pic x(60).
+       01 ws-msg-table.
+           05 ws-msg-entry OCCURS 20 TIMES.
+               10 ws-msg-num-tbl  pic 9(3).
+               10 ws-msg-text-tbl pic x(60).
+       01 WS-RECON-TABLE.
+           05 WS-RECON-ENTRY OCCURS 31 TIMES.
+               10 WS-RECON-DATE  pic 9(8).
+               10 WS-RECON-START pic x value "N".
+               10 WS-RECON-STOP  pic x value "N".
+       77 ws-recon-count pic 9(2) value 0.
+       77 ws-recon-match-idx pic 9(2).
+       77 ws-recon-found pic x.
+       77 ws-recon-usable pic x.
+       77 ws-operator-retry-count pic 9(2) value 0.
+       77 ws-abandoned-flag pic x value "N".
+           88 ws-abandoned-exists VALUE "Y".
+       PROCEDURE DIVISION.
+       ACCEPT WS-HDR-RUN-DATE FROM DATE YYYYMMDD.
+       ACCEPT WS-HDR-RUN-TIME FROM TIME.
+       MOVE "EOD1" TO WS-HDR-SHIFT-ID.
+       PERFORM LOAD-MESSAGES.
+       PERFORM RECONCILE-AUDIT-LOG.
+       PERFORM GET-VALID-OPERATOR.
+       DISPLAY "Operator ID: " ws-operator-id.
+       DISPLAY WS-HDR-COMPANY-ID " shift " WS-HDR-SHIFT-ID
+           " - run date " WS-HDR-RUN-DATE " time " WS-HDR-RUN-TIME.
+       MOVE 3 TO ws-msg-lookup-num.
+       PERFORM GET-MESSAGE.
+       DISPLAY ws-msg-out.
+       IF ws-abandoned-exists
+           MOVE 4 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF.
+       PERFORM WRITE-AUDIT-STOP-RECORD.
+       MOVE 4 TO ws-msg-lookup-num.
+       PERFORM GET-MESSAGE.
+       DISPLAY ws-msg-out.
+       STOP RUN.
+
+       GET-VALID-OPERATOR.
+       MOVE 0 TO ws-operator-retry-count.
+       DISPLAY "Enter operator ID: " WITH NO ADVANCING.
+       ACCEPT ws-operator-id.
+       PERFORM VALIDATE-OPERATOR.
+       PERFORM UNTIL ws-operator-is-valid
+               OR ws-operator-retry-count >= 5
+           ADD 1 TO ws-operator-retry-count
+           DISPLAY "Invalid operator ID - not on the authorized list."
+           DISPLAY "Enter operator ID: " WITH NO ADVANCING
+           ACCEPT ws-operator-id
+           PERFORM VALIDATE-OPERATOR
+       END-PERFORM.
+       IF NOT ws-operator-is-valid
+           DISPLAY "Too many invalid operator ID attempts - aborting."
+           MOVE 16 TO RETURN-CODE
+           MOVE "LOCK" TO ws-audit-run-type
+           PERFORM WRITE-AUDIT-STOP-RECORD
+           STOP RUN
+       END-IF.
+
+       VALIDATE-OPERATOR.
+       MOVE "N" TO ws-operator-valid.
+       PERFORM VARYING ws-opr-idx FROM 1 BY 1
+               UNTIL ws-opr-idx > WS-VALID-OPERATOR-CNT
+           IF ws-operator-id = WS-VALID-OPERATOR-TBL (ws-opr-idx)
+               SET ws-operator-is-valid TO TRUE
+           END-IF
+       END-PERFORM.
+
+       RECONCILE-AUDIT-LOG.
+       OPEN INPUT AUDIT-FILE.
+       IF ws-audit-status = "00"
+           PERFORM UNTIL ws-audit-status = "10"
+               READ AUDIT-FILE
+                   AT END
+                       MOVE "10" TO ws-audit-status
+                   NOT AT END
+                       PERFORM FIND-OR-ADD-RECON-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE AUDIT-FILE
+       END-IF.
+       PERFORM REPORT-ABANDONED-DAYS.
+
+       FIND-OR-ADD-RECON-ENTRY.
+       MOVE "N" TO ws-recon-found.
+       MOVE "Y" TO ws-recon-usable.
+       PERFORM VARYING ws-recon-match-idx FROM 1 BY 1
+               UNTIL ws-recon-match-idx > ws-recon-count
+           IF WS-RECON-DATE (ws-recon-match-idx) = AUD-RUN-DATE
+               MOVE "Y" TO ws-recon-found
+           END-IF
+           IF ws-recon-found = "Y"
+               EXIT PERFORM
+           END-IF
+       END-PERFORM.
+       IF ws-recon-found = "N"
+           IF ws-recon-count < 31
+               ADD 1 TO ws-recon-count
+               MOVE ws-recon-count TO ws-recon-match-idx
+               MOVE AUD-RUN-DATE TO WS-RECON-DATE (ws-recon-match-idx)
+           ELSE
+               MOVE "N" TO ws-recon-usable
+               DISPLAY "WARNING: recon table full - date "
+                   AUD-RUN-DATE " dropped from reconciliation."
+           END-IF
+       END-IF.
+       IF ws-recon-usable = "Y"
+           IF AUD-RUN-TYPE = "START"
+               MOVE "Y" TO WS-RECON-START (ws-recon-match-idx)
+           END-IF
+           IF AUD-RUN-TYPE = "STOP"
+               MOVE "Y" TO WS-RECON-STOP (ws-recon-match-idx)
+           END-IF
+       END-IF.
+
+       REPORT-ABANDONED-DAYS.
+       PERFORM VARYING ws-recon-match-idx FROM 1 BY 1
+               UNTIL ws-recon-match-idx > ws-recon-count
+           IF WS-RECON-DATE (ws-recon-match-idx) < WS-HDR-RUN-DATE
+                   AND WS-RECON-START (ws-recon-match-idx) = "Y"
+                   AND WS-RECON-STOP (ws-recon-match-idx) = "N"
+               DISPLAY "WARNING: " WS-RECON-DATE (ws-recon-match-idx)
+                   " has a start-of-day with no matching clean "
+                   "shutdown - possible abandoned terminal."
+               SET ws-abandoned-exists TO TRUE
+           END-IF
+       END-PERFORM.
+
+       WRITE-AUDIT-STOP-RECORD.
+       OPEN EXTEND AUDIT-FILE.
+       IF ws-audit-status = "35"
+           OPEN OUTPUT AUDIT-FILE
+       END-IF.
+       MOVE WS-HDR-RUN-DATE TO AUD-RUN-DATE.
+       MOVE WS-HDR-RUN-TIME TO AUD-RUN-TIME.
+       MOVE ws-operator-id TO AUD-OPERATOR-ID.
+       IF ws-audit-run-type = "LOCK"
+           MOVE "L" TO AUD-RESPONSE
+       ELSE
+           MOVE "Y" TO AUD-RESPONSE
+       END-IF.
+       MOVE RETURN-CODE TO AUD-RETURN-STATUS.
+       MOVE ws-audit-run-type TO AUD-RUN-TYPE.
+       WRITE AUDIT-RECORD.
+       CLOSE AUDIT-FILE.
+
+       LOAD-MESSAGES.
+       OPEN INPUT MSG-FILE.
+       IF ws-msg-status = "00"
+           PERFORM UNTIL ws-msg-status = "10"
+                   OR ws-msg-count = 20
+               READ MSG-FILE
+                   AT END
+                       MOVE "10" TO ws-msg-status
+                   NOT AT END
+                       ADD 1 TO ws-msg-count
+                       MOVE MSG-NUM TO ws-msg-num-tbl (ws-msg-count)
+                       MOVE MSG-TEXT TO ws-msg-text-tbl (ws-msg-count)
+               END-READ
+           END-PERFORM
+           CLOSE MSG-FILE
+       END-IF.
+
+       GET-MESSAGE.
+       MOVE SPACES TO ws-msg-out.
+       PERFORM VARYING ws-msg-idx FROM 1 BY 1
+               UNTIL ws-msg-idx > ws-msg-count
+           IF ws-msg-num-tbl (ws-msg-idx) = ws-msg-lookup-num
+               MOVE ws-msg-text-tbl (ws-msg-idx) TO ws-msg-out
+           END-IF
+       END-PERFORM.
+       IF ws-msg-out = SPACES
+           EVALUATE ws-msg-lookup-num
+               WHEN 3
+                   MOVE "Good night - end of day acknowledged."
+                       TO ws-msg-out
+               WHEN 4
+                   MOVE "End of day processing finished."
+                       TO ws-msg-out
+               WHEN OTHER
+                   MOVE "(message text unavailable)" TO ws-msg-out
+           END-EVALUATE
+       END-IF.
