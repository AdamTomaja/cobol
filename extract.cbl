@@ -0,0 +1,9 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRACT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       PROCEDURE DIVISION.
+       DISPLAY "EXTRACT: daily extract job running...".
+       DISPLAY "EXTRACT: daily extract job complete.".
+       GOBACK.
