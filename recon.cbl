@@ -0,0 +1,9 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       PROCEDURE DIVISION.
+       DISPLAY "RECON: daily reconciliation job running...".
+       DISPLAY "RECON: daily reconciliation job complete.".
+       GOBACK.
