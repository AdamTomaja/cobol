@@ -0,0 +1,18 @@
+      *****************************************************
+      * WSHEADER - standard run-date/run-time/company/shift *
+      * header block. COPY this into any program that needs  *
+      * to stamp its output consistently with the rest of the *
+      * batch suite instead of formatting dates its own way.   *
+      *****************************************************
+       01  WS-COMMON-HEADER.
+           05  WS-HDR-RUN-DATE.
+               10  WS-HDR-RUN-CCYY      PIC 9(4).
+               10  WS-HDR-RUN-MM        PIC 9(2).
+               10  WS-HDR-RUN-DD        PIC 9(2).
+           05  WS-HDR-RUN-TIME.
+               10  WS-HDR-RUN-HH        PIC 9(2).
+               10  WS-HDR-RUN-MN        PIC 9(2).
+               10  WS-HDR-RUN-SS        PIC 9(2).
+               10  WS-HDR-RUN-HS        PIC 9(2).
+           05  WS-HDR-COMPANY-ID        PIC X(10) VALUE "ACME CORP".
+           05  WS-HDR-SHIFT-ID          PIC X(4)  VALUE SPACES.
