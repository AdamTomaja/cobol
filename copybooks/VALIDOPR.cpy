@@ -0,0 +1,15 @@
+      *****************************************************
+      * VALIDOPR - table of operator IDs authorized to     *
+      * acknowledge the start-of-day / end-of-day prompts. *
+      * Maintained here so HELLO and ENDOFDAY share one     *
+      * list instead of keeping their own copies.           *
+      *****************************************************
+       01  WS-VALID-OPERATORS-DATA.
+           05  PIC X(8) VALUE "OPR001  ".
+           05  PIC X(8) VALUE "OPR002  ".
+           05  PIC X(8) VALUE "OPR003  ".
+           05  PIC X(8) VALUE "OPR004  ".
+           05  PIC X(8) VALUE "OPR005  ".
+       01  WS-VALID-OPERATORS REDEFINES WS-VALID-OPERATORS-DATA.
+           05  WS-VALID-OPERATOR-TBL  PIC X(8) OCCURS 5 TIMES.
+       01  WS-VALID-OPERATOR-CNT      PIC 9(2) VALUE 5.
