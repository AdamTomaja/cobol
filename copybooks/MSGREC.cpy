@@ -0,0 +1,9 @@
+      *****************************************************
+      * MSGREC - message/parameter record layout. Lets     *
+      * operations change start-of-day banner wording       *
+      * (holiday notice, maintenance window, etc) without    *
+      * a recompile - just edit MSGFILE.                      *
+      *****************************************************
+       01  MESSAGE-RECORD.
+           05  MSG-NUM                 PIC 9(3).
+           05  MSG-TEXT                PIC X(60).
