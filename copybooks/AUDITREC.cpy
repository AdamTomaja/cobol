@@ -0,0 +1,13 @@
+      *****************************************************
+      * AUDITREC - audit-trail record layout, shared by    *
+      * any program that appends to the HELLO/EOD audit    *
+      * trail file (AUDITLOG).                              *
+      *****************************************************
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE            PIC 9(8).
+           05  AUD-RUN-TIME            PIC 9(8).
+           05  AUD-OPERATOR-ID         PIC X(8).
+           05  AUD-RESPONSE            PIC X.
+           05  AUD-RETURN-STATUS       PIC 9(3).
+           05  AUD-RUN-TYPE            PIC X(5).
+
