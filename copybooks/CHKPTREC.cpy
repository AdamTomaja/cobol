@@ -0,0 +1,11 @@
+      *****************************************************
+      * CHKPTREC - checkpoint record layout for the start- *
+      * of-day sequence. One record is appended per stage   *
+      * completed so a rerun after an abend can tell what    *
+      * has already happened today.                          *
+      *****************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKP-RUN-DATE            PIC 9(8).
+           05  CKP-STAGE               PIC X(8).
+           05  CKP-OPERATOR-ID         PIC X(8).
+           05  CKP-STATUS              PIC X.
