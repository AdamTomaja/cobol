@@ -0,0 +1,25 @@
+//STARTDAY JOB (ACCT),'START OF DAY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* START-OF-DAY BATCH WINDOW                                     *
+//* STEP010 runs the HELLO start-of-day acknowledgment/launch      *
+//* menu. Its return code gates everything after it:               *
+//*   RC=0  - normal acknowledgment, batch window may proceed       *
+//*   RC=16 - operator aborted the day, skip the rest of the stream *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLO
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//HELLOCKP DD DSN=PROD.BATCH.HELLOCKP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//MSGFILE  DD DISP=SHR,DSN=PROD.BATCH.MSGFILE
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP020 is reserved for the rest of the daily batch stream.    *
+//* It only runs when STEP010 completed normally (RC=0); an         *
+//* aborted day (RC=16) skips straight past it.                      *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
