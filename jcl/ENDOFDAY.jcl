@@ -0,0 +1,17 @@
+//ENDOFDAY JOB (ACCT),'END OF DAY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* END-OF-DAY CLOSE-OUT                                          *
+//* Reconciles today's AUDITLOG against the morning start records  *
+//* before acknowledging the evening shutdown.                     *
+//*   RC=0  - clean close-out, no abandoned terminals found         *
+//*   RC=4  - close-out acknowledged, but a prior day's start-of-   *
+//*           day was never matched with a clean shutdown           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ENDOFDAY
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//MSGFILE  DD DISP=SHR,DSN=PROD.BATCH.MSGFILE
+//SYSOUT   DD SYSOUT=*
