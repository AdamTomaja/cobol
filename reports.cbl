@@ -0,0 +1,9 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTS.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       PROCEDURE DIVISION.
+       DISPLAY "REPORTS: daily reports job running...".
+       DISPLAY "REPORTS: daily reports job complete.".
+       GOBACK.
